@@ -0,0 +1,189 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. day1recon.
+
+      *       day1recon independently re-reads CALORIE and computes its
+      *       own MAX_CAL from scratch, then compares that figure
+      *       against the MAX-CAL line day1part1 already persisted to
+      *       its date-stamped report file.  Two independently
+      *       written arithmetic paths agreeing is a stronger check
+      *       than trusting day1part1's own number a second time.
+
+        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+      *       Same CALIN override as day1part1, so reconciliation runs
+      *       against whichever input the original run used.
+              SELECT CALORIE ASSIGN DYNAMIC WS-CALORIE-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CALORIE-STATUS.
+
+      *       REPORT-IN is day1part1's persisted output for the run
+      *       date being reconciled, read back in for comparison.
+              SELECT REPORT-IN ASSIGN DYNAMIC WS-REPORT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+           FILE SECTION.
+           FD CALORIE.
+           COPY CALOREC.
+
+           FD REPORT-IN.
+           01 REPORT-IN-RECORD PIC X(80).
+
+        WORKING-STORAGE SECTION.
+            01 WS-CALORIE.
+                05 WS-AMOUNT PIC X(30).
+            01 WS-EOF PIC A(1) VALUE 'N'.
+            01 WS-REPORT-EOF PIC A(1) VALUE 'N'.
+            01 TEMP_CAL PIC 9(9) VALUE ZERO.
+            01 CUMULATIVE_CAL PIC 9(9) VALUE ZERO.
+            01 RECON_MAX_CAL PIC 9(9) VALUE ZERO.
+            01 RECON_MAX_CAL_FORMATTED PIC Z(9).
+            01 WS-MANIFEST-PENDING PIC X(1) VALUE 'N'.
+            01 WS-RECON-RECORD-COUNT PIC 9(9) VALUE ZERO.
+
+      *       CALORIE's run-time file name, taken from the CALIN
+      *       environment variable when present, matching day1part1.
+            01 WS-CALORIE-FILENAME PIC X(60)
+               VALUE 'sample/calorie_input.txt'.
+            01 WS-CALORIE-STATUS PIC X(2).
+
+      *       day1part1's report file name for the run date being
+      *       reconciled, built the same way BUILD-RUN-FILENAMES builds
+      *       it.  WS-RECON-DATE is that date (YYYYMMDD), taken as a
+      *       command-line argument the same way day1inq's
+      *       WS-INQUIRY-DATE is, so an archived day's report can be
+      *       reconciled and not only today's; with no argument given
+      *       it defaults to today.
+            01 WS-REPORT-FILENAME PIC X(60).
+            01 WS-RECON-DATE PIC X(8) VALUE SPACES.
+            01 WS-CURRENT-DATE.
+                05 WS-CURRENT-DATE-YMD PIC 9(8).
+                05 FILLER PIC X(13).
+
+      *       REPORTED-MAX-CAL is pulled out of REPORT-IN's
+      *       "MAX-CAL: nnnnnnnnn" line for comparison against
+      *       RECON_MAX_CAL.
+            01 WS-REPORT-LABEL PIC X(9).
+            01 WS-REPORT-VALUE PIC X(9).
+            01 REPORTED-MAX-CAL PIC 9(9) VALUE ZERO.
+            01 WS-REPORT-FOUND PIC X(1) VALUE 'N'.
+
+        PROCEDURE DIVISION.
+            PERFORM RESOLVE-RECON-DATE
+            PERFORM BUILD-RECON-FILENAMES
+            PERFORM RECOMPUTE-MAX-CAL
+            PERFORM READ-REPORTED-MAX-CAL
+            MOVE RECON_MAX_CAL TO RECON_MAX_CAL_FORMATTED
+            DISPLAY 'RECON MAX-CAL: '
+                FUNCTION TRIM(RECON_MAX_CAL_FORMATTED)
+            IF WS-REPORT-FOUND = 'N'
+                DISPLAY 'RECONCILIATION: NO REPORT FOUND FOR '
+                    FUNCTION TRIM(WS-REPORT-FILENAME)
+            ELSE
+                IF RECON_MAX_CAL = REPORTED-MAX-CAL
+                    DISPLAY 'RECONCILIATION: MATCH'
+                ELSE
+                    DISPLAY 'RECONCILIATION: MISMATCH - REPORTED '
+                        REPORTED-MAX-CAL ' RECOMPUTED ' RECON_MAX_CAL
+                END-IF
+            END-IF
+        STOP RUN.
+
+      *       RESOLVE-RECON-DATE takes the YYYYMMDD run date to
+      *       reconcile from the command line; with no argument given
+      *       it falls back to today's date, same as day1inq's
+      *       RESOLVE-INQUIRY-DATE.
+        RESOLVE-RECON-DATE.
+            ACCEPT WS-RECON-DATE FROM COMMAND-LINE
+            IF WS-RECON-DATE = SPACES
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+                MOVE WS-CURRENT-DATE-YMD TO WS-RECON-DATE
+            END-IF.
+
+      *       BUILD-RECON-FILENAMES resolves CALIN the same way
+      *       day1part1 does and derives the report file name for
+      *       WS-RECON-DATE, so this program lines up with whichever
+      *       run it is checking.
+        BUILD-RECON-FILENAMES.
+            ACCEPT WS-CALORIE-FILENAME FROM ENVIRONMENT 'CALIN'
+                ON EXCEPTION
+                    MOVE 'sample/calorie_input.txt'
+                        TO WS-CALORIE-FILENAME
+            END-ACCEPT
+            STRING 'reports/day1part1_' DELIMITED BY SIZE
+                   WS-RECON-DATE DELIMITED BY SIZE
+                   '.rpt' DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME.
+
+      *       RECOMPUTE-MAX-CAL re-reads CALORIE top to bottom and
+      *       derives MAX_CAL on its own, independent of day1part1's
+      *       arithmetic.  Non-numeric AMOUNT values are simply
+      *       skipped here; exception handling is day1part1's concern,
+      *       not this check's.
+        RECOMPUTE-MAX-CAL.
+            OPEN INPUT CALORIE
+            IF WS-CALORIE-STATUS NOT = '00'
+                DISPLAY 'UNABLE TO OPEN CALORIE INPUT "'
+                    FUNCTION TRIM(WS-CALORIE-FILENAME)
+                    '" - FILE STATUS ' WS-CALORIE-STATUS
+                STOP RUN
+            END-IF
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ CALORIE INTO WS-CALORIE
+                    AT END MOVE 'Y' TO WS-EOF
+                        IF WS-MANIFEST-PENDING = 'Y'
+                            PERFORM RECON-CLOSE-OUT-MANIFEST
+                        END-IF
+                    NOT AT END
+                        ADD 1 TO WS-RECON-RECORD-COUNT
+                        IF WS-CALORIE-STATUS NOT = '00'
+                            DISPLAY 'WARNING - CALORIE READ FILE '
+                                'STATUS ' WS-CALORIE-STATUS
+                                ' NEAR RECORD ' WS-RECON-RECORD-COUNT
+                        END-IF
+                        IF WS-AMOUNT IS EQUAL TO SPACES
+                            IF WS-MANIFEST-PENDING = 'Y'
+                                PERFORM RECON-CLOSE-OUT-MANIFEST
+                            END-IF
+                            SET CUMULATIVE_CAL TO 0
+                            SET WS-MANIFEST-PENDING TO 'N'
+                        ELSE
+                          IF FUNCTION TRIM(WS-AMOUNT) IS NUMERIC
+                            SET TEMP_CAL TO
+                                FUNCTION NUMVAL(WS-AMOUNT)
+                            ADD TEMP_CAL TO CUMULATIVE_CAL
+                            SET WS-MANIFEST-PENDING TO 'Y'
+                          END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE CALORIE.
+
+      *       RECON-CLOSE-OUT-MANIFEST folds one finished manifest
+      *       total into RECON_MAX_CAL.
+        RECON-CLOSE-OUT-MANIFEST.
+            IF CUMULATIVE_CAL > RECON_MAX_CAL
+                SET RECON_MAX_CAL TO CUMULATIVE_CAL
+            END-IF.
+
+      *       READ-REPORTED-MAX-CAL scans day1part1's report file for
+      *       its "MAX-CAL: nnnnnnnnn" line.  A missing report file is
+      *       reported as such rather than abending the run.
+        READ-REPORTED-MAX-CAL.
+            OPEN INPUT REPORT-IN
+            PERFORM UNTIL WS-REPORT-EOF = 'Y'
+                READ REPORT-IN INTO WS-REPORT-LABEL
+                    AT END MOVE 'Y' TO WS-REPORT-EOF
+                    NOT AT END
+                        IF WS-REPORT-LABEL = 'MAX-CAL: '
+                            MOVE REPORT-IN-RECORD(10:9)
+                                TO WS-REPORT-VALUE
+                            SET TEMP_CAL TO
+                                FUNCTION NUMVAL(WS-REPORT-VALUE)
+                            SET REPORTED-MAX-CAL TO TEMP_CAL
+                            SET WS-REPORT-FOUND TO 'Y'
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE REPORT-IN.
