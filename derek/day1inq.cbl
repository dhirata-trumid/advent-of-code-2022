@@ -0,0 +1,79 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. day1inq.
+
+      *       day1inq answers "what was day1part1's max manifest on
+      *       date X" by reading that date's persisted report file
+      *       back out, instead of re-running the batch against an
+      *       archived input file just to see the old number again.
+      *       The run date is taken as a command-line argument
+      *       (YYYYMMDD); with none given it defaults to today.
+
+        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+      *       REPORT-IN is the prior run's report, named the same way
+      *       day1part1's own BUILD-RUN-FILENAMES names it.
+              SELECT REPORT-IN ASSIGN DYNAMIC WS-REPORT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+        DATA DIVISION.
+           FILE SECTION.
+           FD REPORT-IN.
+           01 REPORT-IN-RECORD PIC X(80).
+
+        WORKING-STORAGE SECTION.
+            01 WS-REPORT-EOF PIC A(1) VALUE 'N'.
+            01 WS-INQUIRY-DATE PIC X(8) VALUE SPACES.
+            01 WS-REPORT-FILENAME PIC X(60).
+            01 WS-REPORT-STATUS PIC X(2).
+            01 WS-CURRENT-DATE.
+                05 WS-CURRENT-DATE-YMD PIC 9(8).
+                05 FILLER PIC X(13).
+
+        PROCEDURE DIVISION.
+            PERFORM RESOLVE-INQUIRY-DATE
+            PERFORM BUILD-INQUIRY-FILENAME
+            PERFORM OPEN-AND-DISPLAY-REPORT
+        STOP RUN.
+
+      *       RESOLVE-INQUIRY-DATE takes the YYYYMMDD date to look up
+      *       from the command line; with no argument given it falls
+      *       back to today's date, same as running the batch fresh
+      *       would have reported.
+        RESOLVE-INQUIRY-DATE.
+            ACCEPT WS-INQUIRY-DATE FROM COMMAND-LINE
+            IF WS-INQUIRY-DATE = SPACES
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+                MOVE WS-CURRENT-DATE-YMD TO WS-INQUIRY-DATE
+            END-IF.
+
+      *       BUILD-INQUIRY-FILENAME derives the report file name for
+      *       the requested date the same way day1part1's own
+      *       BUILD-RUN-FILENAMES derives it for today.
+        BUILD-INQUIRY-FILENAME.
+            STRING 'reports/day1part1_' DELIMITED BY SIZE
+                   WS-INQUIRY-DATE DELIMITED BY SIZE
+                   '.rpt' DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME.
+
+      *       OPEN-AND-DISPLAY-REPORT echoes the requested day's report
+      *       line for line, or says plainly that no report was found
+      *       for that date rather than abending.
+        OPEN-AND-DISPLAY-REPORT.
+            OPEN INPUT REPORT-IN
+            IF WS-REPORT-STATUS NOT = '00'
+                DISPLAY 'NO REPORT FOUND FOR '
+                    FUNCTION TRIM(WS-INQUIRY-DATE)
+                    ' (' FUNCTION TRIM(WS-REPORT-FILENAME) ')'
+            ELSE
+                DISPLAY 'REPORT FOR ' FUNCTION TRIM(WS-INQUIRY-DATE)
+                    ':'
+                PERFORM UNTIL WS-REPORT-EOF = 'Y'
+                    READ REPORT-IN
+                        AT END MOVE 'Y' TO WS-REPORT-EOF
+                        NOT AT END DISPLAY REPORT-IN-RECORD
+                    END-READ
+                END-PERFORM
+                CLOSE REPORT-IN
+            END-IF.
