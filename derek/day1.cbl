@@ -4,42 +4,605 @@
         ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-              SELECT CALORIE ASSIGN TO 'sample/calorie_input.txt'
+      *       CALORIE is the day's input manifest.  The path is taken
+      *       at run time from the CALIN environment variable (the
+      *       JCL-DD-name equivalent in this shop) so the batch can be
+      *       pointed at any input without a recompile; with CALIN
+      *       unset it falls back to the bundled sample file (see
+      *       BUILD-RUN-FILENAMES).
+              SELECT CALORIE ASSIGN DYNAMIC WS-CALORIE-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CALORIE-STATUS.
+
+      *       REPORT-OUT is the retained, date-stamped record of each
+      *       run.  The assignment is a WORKING-STORAGE data item so
+      *       the actual file name can be built at run time from the
+      *       current date (see BUILD-RUN-FILENAMES).
+              SELECT REPORT-OUT ASSIGN DYNAMIC WS-REPORT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *       EXCEPTIONS-OUT collects any AMOUNT value that fails the
+      *       numeric check in the main read loop, so a bad record
+      *       does not abend the run or silently pollute the totals.
+              SELECT EXCEPTIONS-OUT
+              ASSIGN DYNAMIC WS-EXCEPTIONS-FILENAME
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      *       CHECKPOINT-FILE carries the running totals saved every
+      *       WS-CHECKPOINT-INTERVAL records, so a rerun after an abend
+      *       can resume instead of reprocessing CALORIE from record 1.
+              SELECT CHECKPOINT-FILE
+              ASSIGN DYNAMIC WS-CHECKPOINT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+
         DATA DIVISION.
            FILE SECTION.
            FD CALORIE.
-           01 CALORIE-FILE.
-              05 AMOUNT PIC X(20).
+           COPY CALOREC.
+
+           FD REPORT-OUT.
+           01 REPORT-RECORD PIC X(80).
+
+           FD EXCEPTIONS-OUT.
+           01 EXCEPTIONS-RECORD PIC X(80).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD PIC X(200).
 
         WORKING-STORAGE SECTION.
             01 WS-CALORIE.
-                05 WS-AMOUNT PIC X(20).
+                05 WS-AMOUNT PIC X(30).
             01 WS-EOF PIC A(1).
             01 MAX_CAL PIC 9(9) VALUE ZERO.
             01 TEMP_CAL PIC 9(9) VALUE ZERO.
             01 CUMULATIVE_CAL PIC 9(9) VALUE ZERO.
             01 MAX_CAL_FORMATTED PIC Z(9).
+            01 WS-MANIFEST-PENDING PIC X(1) VALUE 'N'.
+
+      *       Top-3 manifest ranking, highest first.  CLOSE-OUT-MANIFEST
+      *       slots the just-finished CUMULATIVE_CAL into the ranking
+      *       and bumps the lower entries down, Olympic-medal style.
+            01 TOP1_CAL PIC 9(9) VALUE ZERO.
+            01 TOP2_CAL PIC 9(9) VALUE ZERO.
+            01 TOP3_CAL PIC 9(9) VALUE ZERO.
+            01 TOP3_SUM PIC 9(9) VALUE ZERO.
+            01 TOP1_FORMATTED PIC Z(9).
+            01 TOP2_FORMATTED PIC Z(9).
+            01 TOP3_FORMATTED PIC Z(9).
+            01 TOP3_SUM_FORMATTED PIC Z(9).
+
+      *       CALORIE's run-time file name, taken from the CALIN
+      *       environment variable when present.
+            01 WS-CALORIE-FILENAME PIC X(60)
+               VALUE 'sample/calorie_input.txt'.
+            01 WS-CALORIE-STATUS PIC X(2).
+
+      *       Fields supporting the date-stamped report file.
+            01 WS-REPORT-FILENAME PIC X(60).
+            01 WS-CURRENT-DATE.
+                05 WS-CURRENT-DATE-YMD PIC 9(8).
+                05 FILLER PIC X(13).
+            01 WS-REPORT-LINE PIC X(80).
+
+      *       Fields supporting the non-numeric AMOUNT exceptions log.
+            01 WS-EXCEPTIONS-FILENAME PIC X(60).
+            01 WS-EXC-LINE PIC X(80).
+            01 WS-RECORD-COUNT PIC 9(9) VALUE ZERO.
+            01 WS-RECORD-COUNT-FORMATTED PIC Z(9).
+            01 WS-EXCEPTION-COUNT PIC 9(9) VALUE ZERO.
+            01 WS-EXCEPTION-COUNT-FORMATTED PIC Z(9).
+
+      *       WS-DETAIL-RECORD-COUNT counts only non-blank AMOUNT
+      *       lines - the standard meaning of a control-total record
+      *       count - so it can be compared against a trailer's
+      *       expected count without the blank manifest-separator
+      *       lines thrown in.  WS-RECORD-COUNT, by contrast, counts
+      *       every physical line read (blanks included) because
+      *       SKIP-PROCESSED-RECORDS positions CALORIE by physical
+      *       line count on restart.
+            01 WS-DETAIL-RECORD-COUNT PIC 9(9) VALUE ZERO.
+
+      *       Manifest identity, so the detail report can name which
+      *       manifest a total belongs to, not just surface the max.
+            01 WS-MANIFEST-NUM PIC 9(5) VALUE ZERO.
+            01 WS-MANIFEST-NUM-FORMATTED PIC Z(5).
+            01 WS-MAX-MANIFEST-NUM PIC 9(5) VALUE ZERO.
+            01 WS-MAX-MANIFEST-NUM-FORMATTED PIC Z(5).
+            01 WS-MANIFEST-CAL-FORMATTED PIC Z(9).
+
+      *       Grand total and average across every manifest seen, so
+      *       the report can show NUM-MANIFESTS and AVG-CAL alongside
+      *       the max.  WS-MANIFEST-NUM doubles as NUM-MANIFESTS since
+      *       it is already a running count of manifests closed.
+            01 WS-GRAND-TOTAL-CAL PIC 9(9) VALUE ZERO.
+            01 WS-AVG-CAL PIC 9(9) VALUE ZERO.
+            01 WS-AVG-CAL-FORMATTED PIC Z(9).
+
+      *       Trailer-record control total.  A CALORIE file may end
+      *       with a record of the form "TRAILER:count:total" stating
+      *       the expected record count and grand total; if present,
+      *       VERIFY-CONTROL-TOTALS compares it against what was
+      *       actually tallied instead of trusting the run blind.  A
+      *       file with no trailer record is unaffected.
+            01 WS-TRAILER-PRESENT PIC X(1) VALUE 'N'.
+            01 WS-TRAILER-LIT-F PIC X(10).
+            01 WS-TRAILER-COUNT-F PIC X(10).
+            01 WS-TRAILER-TOTAL-F PIC X(10).
+            01 WS-TRAILER-EXPECTED-COUNT PIC 9(9) VALUE ZERO.
+            01 WS-TRAILER-EXPECTED-TOTAL PIC 9(9) VALUE ZERO.
+            01 WS-CONTROL-STATUS PIC X(8) VALUE SPACES.
+
+      *       Checkpoint/restart support.  WS-CHECKPOINT-LINE holds one
+      *       colon-delimited snapshot of every running total needed to
+      *       pick the run back up, plus the CALIN value the snapshot
+      *       was taken against, so CHECK-FOR-CHECKPOINT can refuse to
+      *       resume a checkpoint left by a run against a different
+      *       input file.  WS-CKPT-xxx-F are the UNSTRING targets used
+      *       to parse it back out on restart.
+            01 WS-CHECKPOINT-FILENAME PIC X(60)
+               VALUE 'checkpoints/day1part1.ckp'.
+            01 WS-CHECKPOINT-STATUS PIC X(2).
+            01 WS-CHECKPOINT-LINE PIC X(200).
+            01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+            01 WS-RESUMING PIC X(1) VALUE 'N'.
+            01 WS-RESUME-TARGET PIC 9(9) VALUE ZERO.
+            01 WS-SKIP-COUNT PIC 9(9) VALUE ZERO.
+
+            01 WS-CKPT-STATUS-F PIC X(10).
+            01 WS-CKPT-RECCOUNT-F PIC X(10).
+            01 WS-CKPT-CUMCAL-F PIC X(10).
+            01 WS-CKPT-MAXCAL-F PIC X(10).
+            01 WS-CKPT-TOP1-F PIC X(10).
+            01 WS-CKPT-TOP2-F PIC X(10).
+            01 WS-CKPT-TOP3-F PIC X(10).
+            01 WS-CKPT-MANIFEST-F PIC X(10).
+            01 WS-CKPT-MAXMANIFEST-F PIC X(10).
+            01 WS-CKPT-PENDING-F PIC X(10).
+            01 WS-CKPT-EXCCOUNT-F PIC X(10).
+            01 WS-CKPT-GRANDTOTAL-F PIC X(10).
+            01 WS-CKPT-DETAILCOUNT-F PIC X(10).
+            01 WS-CKPT-CALFILE-F PIC X(60).
 
         PROCEDURE DIVISION.
-            OPEN INPUT CALORIE.
+            PERFORM BUILD-RUN-FILENAMES
+            PERFORM CHECK-FOR-CHECKPOINT
+            OPEN INPUT CALORIE
+            IF WS-CALORIE-STATUS NOT = '00'
+                DISPLAY 'UNABLE TO OPEN CALORIE INPUT "'
+                    FUNCTION TRIM(WS-CALORIE-FILENAME)
+                    '" - FILE STATUS ' WS-CALORIE-STATUS
+                STOP RUN
+            END-IF
+            IF WS-RESUMING = 'Y'
+      *           A resumed run appends to the same REPORT-OUT and
+      *           EXCEPTIONS-OUT a prior, aborted run already started,
+      *           instead of reopening OUTPUT and truncating away the
+      *           manifest detail lines and exception entries that
+      *           prior run already wrote before it checkpointed.
+                OPEN EXTEND EXCEPTIONS-OUT
+                OPEN EXTEND REPORT-OUT
+                PERFORM SKIP-PROCESSED-RECORDS
+            ELSE
+                OPEN OUTPUT EXCEPTIONS-OUT
+                OPEN OUTPUT REPORT-OUT
+            END-IF
                 PERFORM UNTIL WS-EOF='Y'
                     READ CALORIE INTO WS-CALORIE
                         AT END MOVE 'Y' TO WS-EOF
+                            IF WS-MANIFEST-PENDING = 'Y'
+                                PERFORM CLOSE-OUT-MANIFEST
+                            END-IF
                         NOT AT END
-                            SET TEMP_CAL TO FUNCTION NUMVAL(WS-AMOUNT)
-                            IF TEMP_CAL IS EQUAL TO 0
-                                IF CUMULATIVE_CAL > MAX_CAL
-                                    SET MAX_CAL TO CUMULATIVE_CAL
+                            IF WS-CALORIE-STATUS NOT = '00'
+                                DISPLAY 'WARNING - CALORIE READ FILE '
+                                    'STATUS ' WS-CALORIE-STATUS
+                                    ' NEAR RECORD ' WS-RECORD-COUNT
+                            END-IF
+                            IF WS-AMOUNT(1:8) = 'TRAILER:'
+                                IF WS-MANIFEST-PENDING = 'Y'
+                                    PERFORM CLOSE-OUT-MANIFEST
+                                END-IF
+                                PERFORM PROCESS-TRAILER-RECORD
+                                MOVE 'Y' TO WS-EOF
+                            ELSE
+                            ADD 1 TO WS-RECORD-COUNT
+                            IF WS-AMOUNT IS EQUAL TO SPACES
+                                IF WS-MANIFEST-PENDING = 'Y'
+                                    PERFORM CLOSE-OUT-MANIFEST
                                 END-IF
                                 SET CUMULATIVE_CAL TO 0
+                                SET WS-MANIFEST-PENDING TO 'N'
                             ELSE
+                              ADD 1 TO WS-DETAIL-RECORD-COUNT
+      *                       WS-MANIFEST-PENDING is set here, on any
+      *                       non-blank line, not only a numeric one -
+      *                       a manifest made up entirely of exception
+      *                       lines still has to close out and count,
+      *                       the same as one with a real total.
+                              SET WS-MANIFEST-PENDING TO 'Y'
+                              IF FUNCTION TRIM(WS-AMOUNT) IS NUMERIC
+                                SET TEMP_CAL TO
+                                    FUNCTION NUMVAL(WS-AMOUNT)
                                 ADD TEMP_CAL TO CUMULATIVE_CAL
+                              ELSE
+                                PERFORM LOG-EXCEPTION
+                              END-IF
+                            END-IF
+                            END-IF
+                            IF FUNCTION MOD(WS-RECORD-COUNT
+                                WS-CHECKPOINT-INTERVAL) = 0
+                                PERFORM WRITE-CHECKPOINT
                             END-IF
                     END-READ
                 END-PERFORM.
             CLOSE CALORIE.
+            CLOSE EXCEPTIONS-OUT.
+            PERFORM MARK-CHECKPOINT-COMPLETE.
+            PERFORM VERIFY-CONTROL-TOTALS.
+            SET TOP3_SUM TO TOP1_CAL
+            ADD TOP2_CAL TO TOP3_SUM
+            ADD TOP3_CAL TO TOP3_SUM
             MOVE MAX_CAL TO MAX_CAL_FORMATTED
+            MOVE TOP1_CAL TO TOP1_FORMATTED
+            MOVE TOP2_CAL TO TOP2_FORMATTED
+            MOVE TOP3_CAL TO TOP3_FORMATTED
+            MOVE TOP3_SUM TO TOP3_SUM_FORMATTED
+            MOVE WS-MAX-MANIFEST-NUM TO WS-MAX-MANIFEST-NUM-FORMATTED
+            IF WS-MANIFEST-NUM > 0
+                DIVIDE WS-GRAND-TOTAL-CAL BY WS-MANIFEST-NUM
+                    GIVING WS-AVG-CAL
+            END-IF
+            MOVE WS-AVG-CAL TO WS-AVG-CAL-FORMATTED
+            MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT-FORMATTED
             DISPLAY FUNCTION TRIM(MAX_CAL_FORMATTED)
+            DISPLAY 'TOP 1: ' FUNCTION TRIM(TOP1_FORMATTED)
+            DISPLAY 'TOP 2: ' FUNCTION TRIM(TOP2_FORMATTED)
+            DISPLAY 'TOP 3: ' FUNCTION TRIM(TOP3_FORMATTED)
+            DISPLAY 'TOP 3 SUM: ' FUNCTION TRIM(TOP3_SUM_FORMATTED)
+            DISPLAY 'MAX MANIFEST: '
+                FUNCTION TRIM(WS-MAX-MANIFEST-NUM-FORMATTED)
+            DISPLAY 'NUM MANIFESTS: '
+                FUNCTION TRIM(WS-MANIFEST-NUM-FORMATTED)
+            DISPLAY 'AVG CAL: ' FUNCTION TRIM(WS-AVG-CAL-FORMATTED)
+            IF WS-CONTROL-STATUS NOT = 'NONE'
+                DISPLAY 'CONTROL TOTAL: '
+                    FUNCTION TRIM(WS-CONTROL-STATUS)
+            END-IF
+            IF WS-EXCEPTION-COUNT > 0
+                DISPLAY 'EXCEPTIONS: '
+                    FUNCTION TRIM(WS-EXCEPTION-COUNT-FORMATTED)
+                    ' non-numeric AMOUNT value(s) - see '
+                    FUNCTION TRIM(WS-EXCEPTIONS-FILENAME)
+            END-IF
+            PERFORM WRITE-REPORT-FILE
+      *       A MISMATCH is the whole point of the control-total check
+      *       - it has to be visible to whatever is watching the job's
+      *       completion code (JCL COND, a scheduler), not just to a
+      *       human reading the report file.
+            IF WS-CONTROL-STATUS = 'MISMATCH'
+                MOVE 8 TO RETURN-CODE
+            END-IF
         STOP RUN.
+
+      *       BUILD-RUN-FILENAMES derives today's report and exceptions
+      *       file names from the system date, e.g.
+      *       reports/day1part1_20260809.rpt, so every run leaves its
+      *       own dated record behind.  Called before the files are
+      *       opened, up front, so the exceptions log is ready before
+      *       the first record is read.
+        BUILD-RUN-FILENAMES.
+            ACCEPT WS-CALORIE-FILENAME FROM ENVIRONMENT 'CALIN'
+                ON EXCEPTION
+                    MOVE 'sample/calorie_input.txt'
+                        TO WS-CALORIE-FILENAME
+            END-ACCEPT
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            STRING 'reports/day1part1_' DELIMITED BY SIZE
+                   WS-CURRENT-DATE-YMD DELIMITED BY SIZE
+                   '.rpt' DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+            STRING 'reports/day1part1_exceptions_' DELIMITED BY SIZE
+                   WS-CURRENT-DATE-YMD DELIMITED BY SIZE
+                   '.txt' DELIMITED BY SIZE
+                   INTO WS-EXCEPTIONS-FILENAME.
+
+      *       CHECK-FOR-CHECKPOINT looks for a checkpoint left by a
+      *       prior run that never reached MARK-CHECKPOINT-COMPLETE.
+      *       If one is found and still shows INPROGRESS, every running
+      *       total is restored from it and WS-RESUMING is set so the
+      *       mainline skips the records already processed.
+        CHECK-FOR-CHECKPOINT.
+            SET WS-RESUMING TO 'N'
+            OPEN INPUT CHECKPOINT-FILE
+            IF WS-CHECKPOINT-STATUS = '00'
+                READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+                    AT END MOVE SPACES TO WS-CHECKPOINT-LINE
+                END-READ
+                CLOSE CHECKPOINT-FILE
+                UNSTRING WS-CHECKPOINT-LINE DELIMITED BY ':'
+                    INTO WS-CKPT-STATUS-F WS-CKPT-RECCOUNT-F
+                         WS-CKPT-CUMCAL-F WS-CKPT-MAXCAL-F
+                         WS-CKPT-TOP1-F WS-CKPT-TOP2-F WS-CKPT-TOP3-F
+                         WS-CKPT-MANIFEST-F WS-CKPT-MAXMANIFEST-F
+                         WS-CKPT-PENDING-F WS-CKPT-EXCCOUNT-F
+                         WS-CKPT-GRANDTOTAL-F WS-CKPT-DETAILCOUNT-F
+                         WS-CKPT-CALFILE-F
+                IF FUNCTION TRIM(WS-CKPT-STATUS-F) = 'INPROGRESS'
+                    AND FUNCTION TRIM(WS-CKPT-CALFILE-F)
+                        = FUNCTION TRIM(WS-CALORIE-FILENAME)
+                    SET TEMP_CAL TO
+                        FUNCTION NUMVAL(WS-CKPT-RECCOUNT-F)
+                    SET WS-RECORD-COUNT TO TEMP_CAL
+                    SET TEMP_CAL TO
+                        FUNCTION NUMVAL(WS-CKPT-CUMCAL-F)
+                    SET CUMULATIVE_CAL TO TEMP_CAL
+                    SET TEMP_CAL TO
+                        FUNCTION NUMVAL(WS-CKPT-MAXCAL-F)
+                    SET MAX_CAL TO TEMP_CAL
+                    SET TEMP_CAL TO FUNCTION NUMVAL(WS-CKPT-TOP1-F)
+                    SET TOP1_CAL TO TEMP_CAL
+                    SET TEMP_CAL TO FUNCTION NUMVAL(WS-CKPT-TOP2-F)
+                    SET TOP2_CAL TO TEMP_CAL
+                    SET TEMP_CAL TO FUNCTION NUMVAL(WS-CKPT-TOP3-F)
+                    SET TOP3_CAL TO TEMP_CAL
+                    SET TEMP_CAL TO
+                        FUNCTION NUMVAL(WS-CKPT-MANIFEST-F)
+                    SET WS-MANIFEST-NUM TO TEMP_CAL
+                    SET TEMP_CAL TO
+                        FUNCTION NUMVAL(WS-CKPT-MAXMANIFEST-F)
+                    SET WS-MAX-MANIFEST-NUM TO TEMP_CAL
+                    MOVE WS-CKPT-PENDING-F(1:1) TO WS-MANIFEST-PENDING
+                    SET TEMP_CAL TO
+                        FUNCTION NUMVAL(WS-CKPT-EXCCOUNT-F)
+                    SET WS-EXCEPTION-COUNT TO TEMP_CAL
+                    SET TEMP_CAL TO
+                        FUNCTION NUMVAL(WS-CKPT-GRANDTOTAL-F)
+                    SET WS-GRAND-TOTAL-CAL TO TEMP_CAL
+                    SET TEMP_CAL TO
+                        FUNCTION NUMVAL(WS-CKPT-DETAILCOUNT-F)
+                    SET WS-DETAIL-RECORD-COUNT TO TEMP_CAL
+                    SET WS-RESUMING TO 'Y'
+                    SET TEMP_CAL TO ZERO
+                    DISPLAY 'RESUMING FROM CHECKPOINT AT RECORD '
+                        WS-RECORD-COUNT
+                ELSE
+                    IF FUNCTION TRIM(WS-CKPT-STATUS-F) = 'INPROGRESS'
+                        DISPLAY 'CHECKPOINT ON FILE IS FOR INPUT "'
+                            FUNCTION TRIM(WS-CKPT-CALFILE-F)
+                            '" BUT CALIN RESOLVED TO "'
+                            FUNCTION TRIM(WS-CALORIE-FILENAME)
+                            '" - IGNORING STALE CHECKPOINT'
+                    END-IF
+                END-IF
+            END-IF.
+
+      *       SKIP-PROCESSED-RECORDS re-reads (and discards) the
+      *       records already accounted for in the restored totals, so
+      *       CALORIE's cursor lines back up with WS-RECORD-COUNT
+      *       before the normal read loop resumes adding to it.
+        SKIP-PROCESSED-RECORDS.
+            MOVE WS-RECORD-COUNT TO WS-RESUME-TARGET
+            MOVE ZERO TO WS-SKIP-COUNT
+            PERFORM UNTIL WS-SKIP-COUNT >= WS-RESUME-TARGET
+                    OR WS-EOF = 'Y'
+                READ CALORIE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END ADD 1 TO WS-SKIP-COUNT
+                END-READ
+            END-PERFORM.
+
+      *       WRITE-CHECKPOINT snapshots every running total to
+      *       CHECKPOINT-FILE, marked INPROGRESS, every
+      *       WS-CHECKPOINT-INTERVAL records.
+        WRITE-CHECKPOINT.
+            MOVE SPACES TO WS-CHECKPOINT-LINE
+            STRING 'INPROGRESS:' DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   CUMULATIVE_CAL DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   MAX_CAL DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   TOP1_CAL DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   TOP2_CAL DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   TOP3_CAL DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   WS-MANIFEST-NUM DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   WS-MAX-MANIFEST-NUM DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   WS-MANIFEST-PENDING DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   WS-EXCEPTION-COUNT DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   WS-GRAND-TOTAL-CAL DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   WS-DETAIL-RECORD-COUNT DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CALORIE-FILENAME) DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-LINE
+            OPEN OUTPUT CHECKPOINT-FILE
+            WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+            CLOSE CHECKPOINT-FILE.
+
+      *       MARK-CHECKPOINT-COMPLETE overwrites the checkpoint with a
+      *       COMPLETE marker once the run finishes normally, so a
+      *       later run against the same file starts clean instead of
+      *       mistakenly resuming from the tail end.
+        MARK-CHECKPOINT-COMPLETE.
+            MOVE SPACES TO WS-CHECKPOINT-LINE
+            STRING 'COMPLETE:' DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-LINE
+            OPEN OUTPUT CHECKPOINT-FILE
+            WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+            CLOSE CHECKPOINT-FILE.
+
+      *       PROCESS-TRAILER-RECORD parses a "TRAILER:count:total"
+      *       control record into the expected-count/expected-total
+      *       fields VERIFY-CONTROL-TOTALS checks the run against.
+        PROCESS-TRAILER-RECORD.
+            UNSTRING WS-AMOUNT DELIMITED BY ':'
+                INTO WS-TRAILER-LIT-F WS-TRAILER-COUNT-F
+                     WS-TRAILER-TOTAL-F
+            SET TEMP_CAL TO FUNCTION NUMVAL(WS-TRAILER-COUNT-F)
+            SET WS-TRAILER-EXPECTED-COUNT TO TEMP_CAL
+            SET TEMP_CAL TO FUNCTION NUMVAL(WS-TRAILER-TOTAL-F)
+            SET WS-TRAILER-EXPECTED-TOTAL TO TEMP_CAL
+            SET TEMP_CAL TO ZERO
+            SET WS-TRAILER-PRESENT TO 'Y'.
+
+      *       VERIFY-CONTROL-TOTALS compares the trailer's expected
+      *       detail-record count and grand total, when present,
+      *       against what was actually tallied, so a short read
+      *       doesn't get reported as a clean run.  The comparison
+      *       uses WS-DETAIL-RECORD-COUNT, not WS-RECORD-COUNT, since
+      *       a trailer's record count is conventionally a count of
+      *       detail records and should not have to include blank
+      *       manifest-separator lines to match.  A file with no
+      *       trailer record leaves WS-CONTROL-STATUS as NONE.
+        VERIFY-CONTROL-TOTALS.
+            IF WS-TRAILER-PRESENT = 'Y'
+                IF WS-DETAIL-RECORD-COUNT = WS-TRAILER-EXPECTED-COUNT
+                        AND WS-GRAND-TOTAL-CAL
+                            = WS-TRAILER-EXPECTED-TOTAL
+                    MOVE 'MATCH' TO WS-CONTROL-STATUS
+                ELSE
+                    MOVE 'MISMATCH' TO WS-CONTROL-STATUS
+                END-IF
+            ELSE
+                MOVE 'NONE' TO WS-CONTROL-STATUS
+            END-IF.
+
+      *       LOG-EXCEPTION records a non-numeric AMOUNT value, along
+      *       with its 1-based position in CALORIE, and lets the run
+      *       continue rather than feeding garbage into NUMVAL.
+        LOG-EXCEPTION.
+            ADD 1 TO WS-EXCEPTION-COUNT
+            MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-FORMATTED
+            MOVE SPACES TO WS-EXC-LINE
+            STRING 'RECORD ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RECORD-COUNT-FORMATTED)
+                       DELIMITED BY SIZE
+                   ': "' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AMOUNT) DELIMITED BY SIZE
+                   '" is not numeric' DELIMITED BY SIZE
+                   INTO WS-EXC-LINE
+            WRITE EXCEPTIONS-RECORD FROM WS-EXC-LINE.
+
+      *       WRITE-REPORT-FILE lays down one labeled line per field so
+      *       the report stays greppable and is easy for a later lookup
+      *       program to parse back out (see day1inq).
+        WRITE-REPORT-FILE.
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                   WS-CURRENT-DATE-YMD DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'MAX-CAL: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(MAX_CAL_FORMATTED) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'TOP1-CAL: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(TOP1_FORMATTED) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'TOP2-CAL: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(TOP2_FORMATTED) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'TOP3-CAL: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(TOP3_FORMATTED) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'TOP3-SUM: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(TOP3_SUM_FORMATTED) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'EXCEPTION-COUNT: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXCEPTION-COUNT-FORMATTED)
+                       DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'MAX-MANIFEST: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MAX-MANIFEST-NUM-FORMATTED)
+                       DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'NUM-MANIFESTS: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MANIFEST-NUM-FORMATTED)
+                       DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'AVG-CAL: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AVG-CAL-FORMATTED) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'CONTROL-TOTAL: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONTROL-STATUS) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+            CLOSE REPORT-OUT.
+
+      *       CLOSE-OUT-MANIFEST folds the manifest total just
+      *       accumulated in CUMULATIVE_CAL into MAX_CAL and the
+      *       top-3 ranking, tags it with the next
+      *       manifest-sequence-number, and writes its detail line to
+      *       REPORT-OUT.  Called at every blank-line break and once
+      *       more at end of file, since the last manifest in the
+      *       file has no trailing blank line.
+        CLOSE-OUT-MANIFEST.
+            ADD 1 TO WS-MANIFEST-NUM
+            ADD CUMULATIVE_CAL TO WS-GRAND-TOTAL-CAL
+            MOVE WS-MANIFEST-NUM TO WS-MANIFEST-NUM-FORMATTED
+            MOVE CUMULATIVE_CAL TO WS-MANIFEST-CAL-FORMATTED
+            MOVE SPACES TO WS-REPORT-LINE
+            STRING 'MANIFEST ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MANIFEST-NUM-FORMATTED)
+                       DELIMITED BY SIZE
+                   ' TOTALED ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MANIFEST-CAL-FORMATTED)
+                       DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+            IF CUMULATIVE_CAL > MAX_CAL
+                SET MAX_CAL TO CUMULATIVE_CAL
+                SET WS-MAX-MANIFEST-NUM TO WS-MANIFEST-NUM
+            END-IF
+            IF CUMULATIVE_CAL > TOP1_CAL
+                SET TOP3_CAL TO TOP2_CAL
+                SET TOP2_CAL TO TOP1_CAL
+                SET TOP1_CAL TO CUMULATIVE_CAL
+            ELSE
+                IF CUMULATIVE_CAL > TOP2_CAL
+                    SET TOP3_CAL TO TOP2_CAL
+                    SET TOP2_CAL TO CUMULATIVE_CAL
+                ELSE
+                    IF CUMULATIVE_CAL > TOP3_CAL
+                        SET TOP3_CAL TO CUMULATIVE_CAL
+                    END-IF
+                END-IF
+            END-IF.
