@@ -0,0 +1,13 @@
+      *       CALOREC - shared record layout for the CALORIE input
+      *       file.  One AMOUNT per record, a blank AMOUNT marking the
+      *       break between manifests.  Copied into day1part1's FD
+      *       CALORIE and into any other program that reads CALORIE
+      *       independently (day1recon), so both programs see the same
+      *       layout instead of two hand-kept copies drifting apart.
+      *       AMOUNT is sized PIC X(30) rather than X(20) because the
+      *       same field also carries the optional trailing
+      *       "TRAILER:count:total" control record, and a fully
+      *       zero-padded PIC 9(9) count and total ("TRAILER:" + 9 +
+      *       ':' + 9 = 27 characters) has to fit without truncation.
+            01 CALORIE-FILE.
+                05 AMOUNT PIC X(30).
